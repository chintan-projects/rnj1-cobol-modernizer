@@ -38,7 +38,34 @@
                ASSIGN TO INTRPT
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-RPT-STATUS.
-      
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO TRANFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRAN-ID
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO CHKPFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKP-STATUS.
+
+           SELECT EXCEPTION-REPORT
+               ASSIGN TO EXCPRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+           SELECT RATE-TIER-FILE
+               ASSIGN TO RATETIER
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RATE-STATUS.
+
+           SELECT LATE-FEE-REPORT
+               ASSIGN TO LATEFEE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LATE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
       
@@ -59,36 +86,146 @@
               88 ACCT-CLOSED            VALUE 'C'.
               88 ACCT-SUSPENDED         VALUE 'S'.
            05 ACCT-OPEN-DATE            PIC X(10).
-           05 FILLER                    PIC X(192).
+           05 ACCT-LAST-POSTING-DATE    PIC X(10).
+           05 FILLER                    PIC X(182).
       
        FD  INTEREST-REPORT
            RECORD CONTAINS 132 CHARACTERS.
        01  REPORT-LINE                  PIC X(132).
-      
+
+       FD  TRANSACTION-FILE
+           RECORD CONTAINS 110 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  TRAN-RECORD.
+           05 TRAN-ID                   PIC X(21).
+           05 TRAN-ACCT-ID              PIC X(11).
+           05 TRAN-TYPE-CD              PIC X(10).
+              88 TRAN-TYPE-INTEREST     VALUE 'INTEREST'.
+              88 TRAN-TYPE-LATE-FEE     VALUE 'LATE FEE'.
+           05 TRAN-AMT                  PIC S9(9)V99.
+           05 TRAN-DATE                 PIC X(10).
+           05 TRAN-DESC                 PIC X(40).
+           05 TRAN-FILLER               PIC X(07).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 50 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  CHECKPOINT-RECORD.
+           05 CHKPT-LAST-ACCT-ID        PIC X(11).
+           05 CHKPT-RECORDS-READ        PIC 9(07).
+           05 CHKPT-RECORDS-PROCESSED   PIC 9(07).
+           05 CHKPT-RECORDS-SKIPPED     PIC 9(07).
+           05 CHKPT-TOTAL-INTEREST      PIC S9(11)V99.
+           05 CHKPT-FILLER              PIC X(05).
+
+       FD  EXCEPTION-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  EXCP-REPORT-LINE              PIC X(132).
+
+       FD  RATE-TIER-FILE
+           RECORD CONTAINS 29 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  RATE-TIER-RECORD.
+           05 RT-TIER-CODE               PIC X(05).
+           05 RT-BAL-TIER-LOW            PIC 9(7)V99.
+           05 RT-BAL-TIER-HIGH           PIC 9(7)V99.
+           05 RT-RATE                    PIC 9(2)V9(4).
+
+       FD  LATE-FEE-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  LATE-REPORT-LINE               PIC X(132).
+
        WORKING-STORAGE SECTION.
       
        01  WS-FILE-STATUS.
            05 WS-ACCT-STATUS            PIC XX.
            05 WS-RPT-STATUS             PIC XX.
+           05 WS-TRAN-STATUS            PIC XX.
+           05 WS-CHKP-STATUS            PIC XX.
+           05 WS-EXCP-STATUS            PIC XX.
+           05 WS-RATE-STATUS            PIC XX.
+           05 WS-LATE-STATUS            PIC XX.
+
+       01  WS-RESTART-FIELDS.
+           05 WS-RESTART-PARM           PIC X(08).
+           05 WS-RESTART-SWITCH         PIC X VALUE 'N'.
+              88 RESTART-RUN            VALUE 'Y'.
+              88 FRESH-RUN              VALUE 'N'.
+           05 WS-CHECKPOINT-INTERVAL    PIC 9(05) VALUE 01000.
+           05 WS-CHECKPOINT-COUNT       PIC 9(05) VALUE 0.
+           05 WS-LAST-ACCT-ID-PROCESSED PIC X(11) VALUE SPACES.
+
+       01  WS-TRAN-FIELDS.
+           05 WS-TRAN-SEQ-NBR           PIC 9(02) VALUE 0.
+           05 WS-TRAN-TYPE              PIC X(10).
+           05 WS-TRAN-AMOUNT            PIC S9(9)V99.
+           05 WS-TRAN-DESC              PIC X(40).
       
        01  WS-COUNTERS.
            05 WS-RECORDS-READ           PIC 9(7) VALUE 0.
            05 WS-RECORDS-PROCESSED      PIC 9(7) VALUE 0.
            05 WS-RECORDS-SKIPPED        PIC 9(7) VALUE 0.
            05 WS-TOTAL-INTEREST         PIC S9(11)V99 VALUE 0.
+           05 WS-LATE-FEES-ASSESSED     PIC 9(7) VALUE 0.
+
+       01  WS-LATE-FEE-FIELDS.
+           05 WS-LATE-FEE-FLAT          PIC 9(3)V99 VALUE 25.00.
+           05 WS-LATE-FEE-PCT           PIC V99 VALUE .05.
+           05 WS-LATE-FEE-PCT-AMOUNT    PIC S9(5)V99.
+           05 WS-LATE-FEE-AMOUNT        PIC S9(5)V99.
+           05 WS-LATE-FEE-NEW-BAL       PIC S9(9)V99.
       
        01  WS-CALCULATION-FIELDS.
-           05 WS-MONTHLY-RATE           PIC 9V9(6).
+           05 WS-PERIOD-RATE            PIC 9(3)V9(6).
            05 WS-INTEREST-AMOUNT        PIC S9(7)V99.
            05 WS-NEW-BALANCE            PIC S9(9)V99.
-           05 WS-DAYS-IN-MONTH          PIC 99 VALUE 30.
-      
+           05 WS-EFFECTIVE-RATE         PIC 9(2)V9(4).
+
+       01  WS-RATE-TIER-FIELDS.
+           05 WS-RATE-EOF-FLAG          PIC X VALUE 'N'.
+              88 RATE-EOF               VALUE 'Y'.
+              88 RATE-NOT-EOF           VALUE 'N'.
+           05 WS-RATE-TIER-FOUND-SW     PIC X VALUE 'N'.
+              88 RATE-TIER-FOUND        VALUE 'Y'.
+              88 RATE-TIER-NOT-FOUND    VALUE 'N'.
+           05 WS-RATE-TIER-COUNT        PIC 9(03) VALUE 0.
+           05 WS-RATE-TIER-MAX          PIC 9(03) VALUE 50.
+           05 WS-RATE-TIERS-SKIPPED     PIC 9(03) VALUE 0.
+           05 WS-RT-IDX                 PIC 9(03).
+           05 WS-RATE-TIER-TABLE.
+              10 WS-RATE-TIER-ENTRY OCCURS 50 TIMES.
+                 15 WS-RT-BAL-LOW       PIC 9(7)V99.
+                 15 WS-RT-BAL-HIGH      PIC 9(7)V99.
+                 15 WS-RT-RATE          PIC 9(2)V9(4).
+
        01  WS-DATE-FIELDS.
            05 WS-CURRENT-DATE.
               10 WS-CURR-YEAR           PIC 9(4).
               10 WS-CURR-MONTH          PIC 9(2).
               10 WS-CURR-DAY            PIC 9(2).
            05 WS-PROCESSING-DATE        PIC X(10).
+
+       01  WS-DAYS-CALC-FIELDS.
+           05 WS-DATE-YEAR              PIC 9(4).
+           05 WS-DATE-MONTH             PIC 9(2).
+           05 WS-DATE-DAY               PIC 9(2).
+           05 WS-DATE-CUM-DAYS          PIC 9(3).
+           05 WS-DATE-ABS-DAYS          PIC 9(7).
+           05 WS-LAST-PMT-ABS-DAYS      PIC 9(7).
+           05 WS-CURR-ABS-DAYS          PIC 9(7).
+           05 WS-DAYS-ELAPSED           PIC 9(5).
+           05 WS-DIV-QUOTIENT           PIC 9(6).
+           05 WS-DIV-REMAINDER          PIC 9(4).
+           05 WS-YEAR-LESS-1            PIC 9(4).
+           05 WS-YEAR-DIV-4             PIC 9(4).
+           05 WS-YEAR-DIV-100           PIC 9(4).
+           05 WS-YEAR-DIV-400           PIC 9(4).
+           05 WS-LEAP-YEAR-SW           PIC X VALUE 'N'.
+              88 LEAP-YEAR              VALUE 'Y'.
+              88 NOT-LEAP-YEAR          VALUE 'N'.
+           05 WS-DATE-INVALID-SW        PIC X VALUE 'N'.
+              88 DATE-INVALID           VALUE 'Y'.
+              88 DATE-VALID             VALUE 'N'.
       
        01  WS-REPORT-HEADER.
            05 FILLER                    PIC X(40) 
@@ -113,18 +250,73 @@
            05 FILLER                    PIC X(30) VALUE SPACES.
       
        01  WS-REPORT-TOTAL.
-           05 FILLER                    PIC X(50) 
+           05 FILLER                    PIC X(50)
               VALUE 'TOTAL INTEREST CALCULATED:'.
            05 WS-TOT-INTEREST           PIC Z,ZZZ,ZZZ,ZZ9.99-.
            05 FILLER                    PIC X(65) VALUE SPACES.
-      
+
+       01  WS-EXCP-REPORT-HEADER.
+           05 FILLER                    PIC X(40)
+              VALUE 'ACCOUNTS EXCEEDING CREDIT LIMIT'.
+           05 FILLER                    PIC X(20) VALUE SPACES.
+           05 FILLER                    PIC X(06) VALUE 'DATE: '.
+           05 WS-EXCP-HDR-DATE          PIC X(10).
+           05 FILLER                    PIC X(56) VALUE SPACES.
+
+       01  WS-EXCP-REPORT-DETAIL.
+           05 WS-EXCP-ACCT-ID           PIC X(11).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-EXCP-NAME              PIC X(25).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-EXCP-CREDIT-LIMIT      PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-EXCP-BAL-BEFORE        PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-EXCP-BAL-AFTER         PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-EXCP-OVER-AMOUNT       PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                    PIC X(18) VALUE SPACES.
+
+       01  WS-LATE-REPORT-HEADER.
+           05 FILLER                    PIC X(40)
+              VALUE 'DELINQUENT ACCOUNTS - LATE FEES ASSESSED'.
+           05 FILLER                    PIC X(19) VALUE SPACES.
+           05 FILLER                    PIC X(06) VALUE 'DATE: '.
+           05 WS-LATE-HDR-DATE          PIC X(10).
+           05 FILLER                    PIC X(57) VALUE SPACES.
+
+       01  WS-LATE-REPORT-DETAIL.
+           05 WS-LATE-ACCT-ID           PIC X(11).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-LATE-NAME              PIC X(25).
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-LATE-MIN-PAYMENT       PIC Z,ZZ9.99.
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-LATE-LAST-PMT-AMT      PIC Z,ZZ9.99.
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-LATE-FEE-AMT-DISP      PIC Z,ZZ9.99.
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-LATE-NEW-BAL-DISP      PIC Z,ZZZ,ZZ9.99-.
+           05 FILLER                    PIC X(27) VALUE SPACES.
+
        01  WS-FLAGS.
            05 WS-EOF-FLAG               PIC X VALUE 'N'.
               88 END-OF-FILE            VALUE 'Y'.
               88 NOT-END-OF-FILE        VALUE 'N'.
-      
-       PROCEDURE DIVISION.
-      
+           05 WS-CHKP-EOF-FLAG          PIC X VALUE 'N'.
+              88 CHKP-EOF               VALUE 'Y'.
+              88 CHKP-NOT-EOF           VALUE 'N'.
+
+       LINKAGE SECTION.
+      *    JCL EXEC PARM='RESTART' on a rerun step tells this program
+      *    to resume from the last checkpoint instead of starting a
+      *    fresh run.
+       01  LS-PARM-FIELD.
+           05 LS-PARM-LENGTH            PIC S9(4) COMP.
+           05 LS-PARM-DATA              PIC X(08).
+
+       PROCEDURE DIVISION USING LS-PARM-FIELD.
+
        0000-MAIN-PROCESS.
            PERFORM 1000-INITIALIZE
            PERFORM 2000-PROCESS-ACCOUNTS
@@ -137,26 +329,154 @@
            STRING WS-CURR-YEAR '-' WS-CURR-MONTH '-' WS-CURR-DAY
               DELIMITED BY SIZE INTO WS-PROCESSING-DATE
            END-STRING
-           
-           OPEN INPUT ACCOUNT-FILE
+
+           MOVE SPACES TO WS-RESTART-PARM
+           IF LS-PARM-LENGTH > 0
+              MOVE LS-PARM-DATA TO WS-RESTART-PARM
+           END-IF
+
+           IF WS-RESTART-PARM(1:7) = 'RESTART'
+              SET RESTART-RUN TO TRUE
+           ELSE
+              SET FRESH-RUN TO TRUE
+           END-IF
+
+           IF RESTART-RUN
+              PERFORM 1050-RESTART-FROM-CHECKPOINT
+           ELSE
+              PERFORM 1060-OPEN-FILES-FRESH
+           END-IF
+
+           PERFORM 1200-LOAD-RATE-TIERS
+
+           IF NOT END-OF-FILE
+              PERFORM 1100-READ-ACCOUNT
+           END-IF.
+
+       1050-RESTART-FROM-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKP-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING CHECKPOINT FILE: ' WS-CHKP-STATUS
+              STOP RUN
+           END-IF
+
+           PERFORM 1070-READ-CHECKPOINT
+              UNTIL CHKP-EOF
+
+           CLOSE CHECKPOINT-FILE
+
+           MOVE CHKPT-LAST-ACCT-ID TO WS-LAST-ACCT-ID-PROCESSED
+           MOVE CHKPT-RECORDS-READ TO WS-RECORDS-READ
+           MOVE CHKPT-RECORDS-PROCESSED TO WS-RECORDS-PROCESSED
+           MOVE CHKPT-RECORDS-SKIPPED TO WS-RECORDS-SKIPPED
+           MOVE CHKPT-TOTAL-INTEREST TO WS-TOTAL-INTEREST
+
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHKP-STATUS NOT = '00'
+              DISPLAY 'ERROR REOPENING CHECKPOINT FILE: ' WS-CHKP-STATUS
+              STOP RUN
+           END-IF
+
+           OPEN I-O ACCOUNT-FILE
            IF WS-ACCT-STATUS NOT = '00'
               DISPLAY 'ERROR OPENING ACCOUNT FILE: ' WS-ACCT-STATUS
               STOP RUN
            END-IF
-           
+
+           MOVE WS-LAST-ACCT-ID-PROCESSED TO ACCT-ID
+           START ACCOUNT-FILE KEY GREATER THAN ACCT-ID
+              INVALID KEY
+                 SET END-OF-FILE TO TRUE
+           END-START
+
+           OPEN EXTEND INTEREST-REPORT
+           IF WS-RPT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING REPORT FILE: ' WS-RPT-STATUS
+              STOP RUN
+           END-IF
+
+           OPEN I-O TRANSACTION-FILE
+           IF WS-TRAN-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING TRANSACTION FILE: ' WS-TRAN-STATUS
+              STOP RUN
+           END-IF
+
+           OPEN EXTEND EXCEPTION-REPORT
+           IF WS-EXCP-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING EXCEPTION REPORT: ' WS-EXCP-STATUS
+              STOP RUN
+           END-IF
+
+           OPEN EXTEND LATE-FEE-REPORT
+           IF WS-LATE-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING LATE FEE REPORT: ' WS-LATE-STATUS
+              STOP RUN
+           END-IF
+
+           DISPLAY 'RESTARTING AFTER ACCOUNT: '
+              WS-LAST-ACCT-ID-PROCESSED.
+
+       1060-OPEN-FILES-FRESH.
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCT-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING ACCOUNT FILE: ' WS-ACCT-STATUS
+              STOP RUN
+           END-IF
+
            OPEN OUTPUT INTEREST-REPORT
            IF WS-RPT-STATUS NOT = '00'
               DISPLAY 'ERROR OPENING REPORT FILE: ' WS-RPT-STATUS
               STOP RUN
            END-IF
-           
+
+      *    TRANSACTION-FILE is a running ledger across monthly runs,
+      *    not a per-run report - OPEN I-O so a fresh run appends to
+      *    it instead of emptying it the way OPEN OUTPUT would.
+           OPEN I-O TRANSACTION-FILE
+           IF WS-TRAN-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING TRANSACTION FILE: ' WS-TRAN-STATUS
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHKP-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING CHECKPOINT FILE: ' WS-CHKP-STATUS
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT EXCEPTION-REPORT
+           IF WS-EXCP-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING EXCEPTION REPORT: ' WS-EXCP-STATUS
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT LATE-FEE-REPORT
+           IF WS-LATE-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING LATE FEE REPORT: ' WS-LATE-STATUS
+              STOP RUN
+           END-IF
+
            MOVE WS-PROCESSING-DATE TO WS-HDR-DATE
            WRITE REPORT-LINE FROM WS-REPORT-HEADER
            MOVE SPACES TO REPORT-LINE
            WRITE REPORT-LINE
-           
-           PERFORM 1100-READ-ACCOUNT.
-      
+
+           MOVE WS-PROCESSING-DATE TO WS-EXCP-HDR-DATE
+           WRITE EXCP-REPORT-LINE FROM WS-EXCP-REPORT-HEADER
+           MOVE SPACES TO EXCP-REPORT-LINE
+           WRITE EXCP-REPORT-LINE
+
+           MOVE WS-PROCESSING-DATE TO WS-LATE-HDR-DATE
+           WRITE LATE-REPORT-LINE FROM WS-LATE-REPORT-HEADER
+           MOVE SPACES TO LATE-REPORT-LINE
+           WRITE LATE-REPORT-LINE.
+
+       1070-READ-CHECKPOINT.
+           READ CHECKPOINT-FILE
+              AT END
+                 SET CHKP-EOF TO TRUE
+           END-READ.
+
        1100-READ-ACCOUNT.
            READ ACCOUNT-FILE
               AT END
@@ -164,7 +484,45 @@
               NOT AT END
                  ADD 1 TO WS-RECORDS-READ
            END-READ.
-      
+
+       1200-LOAD-RATE-TIERS.
+      *    Load the promotional/tiered APR parameter file into a
+      *    table so 2100-CALCULATE-INTEREST can look up the rate
+      *    that applies to an account's balance, instead of always
+      *    using the account's own flat rate.
+           OPEN INPUT RATE-TIER-FILE
+           IF WS-RATE-STATUS NOT = '00'
+              DISPLAY 'RATE TIER FILE NOT AVAILABLE, STATUS: '
+                 WS-RATE-STATUS
+              DISPLAY 'USING ACCOUNT RATES ONLY'
+           ELSE
+              PERFORM 1210-READ-RATE-TIER
+                 UNTIL RATE-EOF
+              CLOSE RATE-TIER-FILE
+              IF WS-RATE-TIERS-SKIPPED > 0
+                 DISPLAY 'WARNING: RATE TIER TABLE FULL, SKIPPED '
+                    WS-RATE-TIERS-SKIPPED ' TIER(S)'
+              END-IF
+           END-IF.
+
+       1210-READ-RATE-TIER.
+           READ RATE-TIER-FILE
+              AT END
+                 SET RATE-EOF TO TRUE
+              NOT AT END
+                 IF WS-RATE-TIER-COUNT < WS-RATE-TIER-MAX
+                    ADD 1 TO WS-RATE-TIER-COUNT
+                    MOVE RT-BAL-TIER-LOW TO
+                       WS-RT-BAL-LOW(WS-RATE-TIER-COUNT)
+                    MOVE RT-BAL-TIER-HIGH TO
+                       WS-RT-BAL-HIGH(WS-RATE-TIER-COUNT)
+                    MOVE RT-RATE TO
+                       WS-RT-RATE(WS-RATE-TIER-COUNT)
+                 ELSE
+                    ADD 1 TO WS-RATE-TIERS-SKIPPED
+                 END-IF
+           END-READ.
+
        2000-PROCESS-ACCOUNTS.
            IF NOT END-OF-FILE
               EVALUATE TRUE
@@ -173,70 +531,354 @@
                  WHEN ACCT-CLOSED
                     ADD 1 TO WS-RECORDS-SKIPPED
                  WHEN ACCT-SUSPENDED
-                    ADD 1 TO WS-RECORDS-SKIPPED
+                    PERFORM 2400-ASSESS-LATE-FEE
                  WHEN OTHER
                     ADD 1 TO WS-RECORDS-SKIPPED
               END-EVALUATE
+
+              MOVE ACCT-ID TO WS-LAST-ACCT-ID-PROCESSED
+              ADD 1 TO WS-CHECKPOINT-COUNT
+              IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+                 PERFORM 2900-WRITE-CHECKPOINT
+                 MOVE 0 TO WS-CHECKPOINT-COUNT
+              END-IF
+
               PERFORM 1100-READ-ACCOUNT
            END-IF.
       
-       2100-CALCULATE-INTEREST.
-      *    Convert annual rate to monthly rate
-           COMPUTE WS-MONTHLY-RATE = 
-              ACCT-INTEREST-RATE / 12
+       2050-CALCULATE-DAYS-ELAPSED.
+      *    Work out the number of days between the account's last
+      *    payment date and today's processing date.
+           SET DATE-VALID TO TRUE
+           MOVE ACCT-LAST-PAYMENT-DATE(1:4) TO WS-DATE-YEAR
+           MOVE ACCT-LAST-PAYMENT-DATE(6:2) TO WS-DATE-MONTH
+           MOVE ACCT-LAST-PAYMENT-DATE(9:2) TO WS-DATE-DAY
+           PERFORM 2060-CALCULATE-ABSOLUTE-DAY
+           MOVE WS-DATE-ABS-DAYS TO WS-LAST-PMT-ABS-DAYS
+
+           MOVE WS-PROCESSING-DATE(1:4) TO WS-DATE-YEAR
+           MOVE WS-PROCESSING-DATE(6:2) TO WS-DATE-MONTH
+           MOVE WS-PROCESSING-DATE(9:2) TO WS-DATE-DAY
+           PERFORM 2060-CALCULATE-ABSOLUTE-DAY
+           MOVE WS-DATE-ABS-DAYS TO WS-CURR-ABS-DAYS
+
+           COMPUTE WS-DAYS-ELAPSED =
+              WS-CURR-ABS-DAYS - WS-LAST-PMT-ABS-DAYS
            END-COMPUTE
-           
-      *    Calculate interest only on positive balances
-           IF ACCT-CURRENT-BALANCE > 0
-              COMPUTE WS-INTEREST-AMOUNT = 
-                 ACCT-CURRENT-BALANCE * WS-MONTHLY-RATE
-              END-COMPUTE
-              
-      *       Apply minimum interest threshold of $0.50
-              IF WS-INTEREST-AMOUNT < 0.50
-                 MOVE 0.50 TO WS-INTEREST-AMOUNT
+
+      *    Guard against a missing/invalid last payment date or a
+      *    processing date out of sequence with it, or an invalid
+      *    month turned up by 2060 (DATE-INVALID).
+           IF WS-DAYS-ELAPSED NOT > 0 OR DATE-INVALID
+              MOVE 30 TO WS-DAYS-ELAPSED
+           END-IF.
+
+       2060-CALCULATE-ABSOLUTE-DAY.
+      *    Convert WS-DATE-YEAR/MONTH/DAY into a day number that
+      *    increases monotonically across years, so subtracting two
+      *    of them gives the true number of days between the dates.
+           EVALUATE WS-DATE-MONTH
+              WHEN 01   MOVE 000 TO WS-DATE-CUM-DAYS
+              WHEN 02   MOVE 031 TO WS-DATE-CUM-DAYS
+              WHEN 03   MOVE 059 TO WS-DATE-CUM-DAYS
+              WHEN 04   MOVE 090 TO WS-DATE-CUM-DAYS
+              WHEN 05   MOVE 120 TO WS-DATE-CUM-DAYS
+              WHEN 06   MOVE 151 TO WS-DATE-CUM-DAYS
+              WHEN 07   MOVE 181 TO WS-DATE-CUM-DAYS
+              WHEN 08   MOVE 212 TO WS-DATE-CUM-DAYS
+              WHEN 09   MOVE 243 TO WS-DATE-CUM-DAYS
+              WHEN 10   MOVE 273 TO WS-DATE-CUM-DAYS
+              WHEN 11   MOVE 304 TO WS-DATE-CUM-DAYS
+              WHEN 12   MOVE 334 TO WS-DATE-CUM-DAYS
+              WHEN OTHER
+                 MOVE 000 TO WS-DATE-CUM-DAYS
+                 SET DATE-INVALID TO TRUE
+           END-EVALUATE
+
+           PERFORM 2070-CHECK-LEAP-YEAR
+
+      *    Each division must be truncated to an integer before it is
+      *    summed - a single COMPUTE with "/" sub-expressions only
+      *    truncates the final result, not each term, which breaks
+      *    this floor-division leap-day count. DIVIDE truncates per
+      *    statement, so each term gets its own DIVIDE.
+           COMPUTE WS-YEAR-LESS-1 = WS-DATE-YEAR - 1
+           DIVIDE WS-YEAR-LESS-1 BY 4 GIVING WS-YEAR-DIV-4
+           DIVIDE WS-YEAR-LESS-1 BY 100 GIVING WS-YEAR-DIV-100
+           DIVIDE WS-YEAR-LESS-1 BY 400 GIVING WS-YEAR-DIV-400
+
+           COMPUTE WS-DATE-ABS-DAYS =
+              WS-DATE-YEAR * 365
+              + WS-YEAR-DIV-4
+              - WS-YEAR-DIV-100
+              + WS-YEAR-DIV-400
+              + WS-DATE-CUM-DAYS
+              + WS-DATE-DAY
+           END-COMPUTE
+
+           IF LEAP-YEAR AND WS-DATE-MONTH > 2
+              ADD 1 TO WS-DATE-ABS-DAYS
+           END-IF.
+
+       2070-CHECK-LEAP-YEAR.
+           SET NOT-LEAP-YEAR TO TRUE
+           DIVIDE WS-DATE-YEAR BY 4
+              GIVING WS-DIV-QUOTIENT REMAINDER WS-DIV-REMAINDER
+           IF WS-DIV-REMAINDER = 0
+              SET LEAP-YEAR TO TRUE
+              DIVIDE WS-DATE-YEAR BY 100
+                 GIVING WS-DIV-QUOTIENT REMAINDER WS-DIV-REMAINDER
+              IF WS-DIV-REMAINDER = 0
+                 SET NOT-LEAP-YEAR TO TRUE
+                 DIVIDE WS-DATE-YEAR BY 400
+                    GIVING WS-DIV-QUOTIENT REMAINDER WS-DIV-REMAINDER
+                 IF WS-DIV-REMAINDER = 0
+                    SET LEAP-YEAR TO TRUE
+                 END-IF
               END-IF
-              
-              COMPUTE WS-NEW-BALANCE = 
-                 ACCT-CURRENT-BALANCE + WS-INTEREST-AMOUNT
+           END-IF.
+
+       2080-LOOKUP-EFFECTIVE-RATE.
+      *    Use the promotional/tiered rate for this account's balance
+      *    when one applies, otherwise fall back to the account's own
+      *    rate.
+           MOVE ACCT-INTEREST-RATE TO WS-EFFECTIVE-RATE
+           SET RATE-TIER-NOT-FOUND TO TRUE
+
+           IF WS-RATE-TIER-COUNT > 0
+              PERFORM 2090-SEARCH-RATE-TIER
+                 VARYING WS-RT-IDX FROM 1 BY 1
+                 UNTIL WS-RT-IDX > WS-RATE-TIER-COUNT
+                    OR RATE-TIER-FOUND
+           END-IF.
+
+       2090-SEARCH-RATE-TIER.
+           IF ACCT-CURRENT-BALANCE >= WS-RT-BAL-LOW(WS-RT-IDX)
+              AND ACCT-CURRENT-BALANCE <= WS-RT-BAL-HIGH(WS-RT-IDX)
+              MOVE WS-RT-RATE(WS-RT-IDX) TO WS-EFFECTIVE-RATE
+              SET RATE-TIER-FOUND TO TRUE
+           END-IF.
+
+       2100-CALCULATE-INTEREST.
+      *    Prorate the effective annual rate over the actual number
+      *    of days since the last payment, on a 365-day basis,
+      *    instead of assuming a flat 30-day billing cycle.
+      *    An account already posted for today's processing date is
+      *    skipped - this is what keeps a restart from reposting
+      *    interest a second time for accounts processed after the
+      *    last checkpoint but before the abend.
+           IF ACCT-LAST-POSTING-DATE = WS-PROCESSING-DATE
+              ADD 1 TO WS-RECORDS-SKIPPED
+           ELSE
+              PERFORM 2050-CALCULATE-DAYS-ELAPSED
+              PERFORM 2080-LOOKUP-EFFECTIVE-RATE
+
+              COMPUTE WS-PERIOD-RATE =
+                 (WS-EFFECTIVE-RATE * WS-DAYS-ELAPSED) / 365
+                 ON SIZE ERROR
+                    DISPLAY 'WARNING: PERIOD RATE OVERFLOW, ACCOUNT: '
+                       ACCT-ID
+                    MOVE 999.999999 TO WS-PERIOD-RATE
               END-COMPUTE
-              
-      *       Check if new balance exceeds credit limit
-              IF WS-NEW-BALANCE > ACCT-CREDIT-LIMIT
-                 DISPLAY 'WARNING: ACCOUNT ' ACCT-ID 
-                    ' EXCEEDS CREDIT LIMIT'
+
+      *       Calculate interest only on positive balances
+              IF ACCT-CURRENT-BALANCE > 0
+                 COMPUTE WS-INTEREST-AMOUNT =
+                    ACCT-CURRENT-BALANCE * WS-PERIOD-RATE
+                 END-COMPUTE
+
+      *          Apply minimum interest threshold of $0.50
+                 IF WS-INTEREST-AMOUNT < 0.50
+                    MOVE 0.50 TO WS-INTEREST-AMOUNT
+                 END-IF
+
+                 COMPUTE WS-NEW-BALANCE =
+                    ACCT-CURRENT-BALANCE + WS-INTEREST-AMOUNT
+                 END-COMPUTE
+
+      *          Check if new balance exceeds credit limit
+                 IF WS-NEW-BALANCE > ACCT-CREDIT-LIMIT
+                    DISPLAY 'WARNING: ACCOUNT ' ACCT-ID
+                       ' EXCEEDS CREDIT LIMIT'
+                    PERFORM 2260-WRITE-EXCEPTION
+                 END-IF
+
+                 ADD WS-INTEREST-AMOUNT TO WS-TOTAL-INTEREST
+                 ADD 1 TO WS-RECORDS-PROCESSED
+
+                 PERFORM 2200-WRITE-DETAIL
+                 PERFORM 2250-POST-INTEREST-TO-ACCOUNT
+              ELSE
+                 ADD 1 TO WS-RECORDS-SKIPPED
               END-IF
-              
-              ADD WS-INTEREST-AMOUNT TO WS-TOTAL-INTEREST
-              ADD 1 TO WS-RECORDS-PROCESSED
-              
-              PERFORM 2200-WRITE-DETAIL
-           ELSE
-              ADD 1 TO WS-RECORDS-SKIPPED
            END-IF.
       
        2200-WRITE-DETAIL.
            MOVE ACCT-ID TO WS-DTL-ACCT-ID
            MOVE ACCT-HOLDER-NAME(1:25) TO WS-DTL-NAME
            MOVE ACCT-CURRENT-BALANCE TO WS-DTL-BALANCE
-           MOVE ACCT-INTEREST-RATE TO WS-DTL-RATE
+           MOVE WS-EFFECTIVE-RATE TO WS-DTL-RATE
            MOVE WS-INTEREST-AMOUNT TO WS-DTL-INTEREST
            MOVE WS-NEW-BALANCE TO WS-DTL-NEW-BAL
            
            WRITE REPORT-LINE FROM WS-REPORT-DETAIL.
-      
+
+       2260-WRITE-EXCEPTION.
+      *    Record accounts whose interest posting will carry them
+      *    over their credit limit, for the credit risk team.
+           MOVE ACCT-ID TO WS-EXCP-ACCT-ID
+           MOVE ACCT-HOLDER-NAME(1:25) TO WS-EXCP-NAME
+           MOVE ACCT-CREDIT-LIMIT TO WS-EXCP-CREDIT-LIMIT
+           MOVE ACCT-CURRENT-BALANCE TO WS-EXCP-BAL-BEFORE
+           MOVE WS-NEW-BALANCE TO WS-EXCP-BAL-AFTER
+           COMPUTE WS-EXCP-OVER-AMOUNT =
+              WS-NEW-BALANCE - ACCT-CREDIT-LIMIT
+           END-COMPUTE
+
+           WRITE EXCP-REPORT-LINE FROM WS-EXCP-REPORT-DETAIL
+           IF WS-EXCP-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING EXCEPTION RECORD FOR ACCOUNT: '
+                 ACCT-ID ' STATUS: ' WS-EXCP-STATUS
+           END-IF.
+
+       2250-POST-INTEREST-TO-ACCOUNT.
+      *    Apply the calculated interest to the account balance and
+      *    leave a transaction record so the posting is atomic with
+      *    this report run.
+           MOVE WS-NEW-BALANCE TO ACCT-CURRENT-BALANCE
+           MOVE WS-PROCESSING-DATE TO ACCT-LAST-POSTING-DATE
+
+           REWRITE ACCOUNT-RECORD
+           IF WS-ACCT-STATUS NOT = '00'
+              DISPLAY 'ERROR POSTING INTEREST TO ACCOUNT: ' ACCT-ID
+                 ' STATUS: ' WS-ACCT-STATUS
+           END-IF
+
+           MOVE 'INTEREST' TO WS-TRAN-TYPE
+           MOVE WS-INTEREST-AMOUNT TO WS-TRAN-AMOUNT
+           MOVE 'MONTHLY INTEREST POSTING' TO WS-TRAN-DESC
+           PERFORM 2300-WRITE-TRANSACTION.
+
+       2300-WRITE-TRANSACTION.
+      *    Append one TRANSACTION-FILE record for the amount and
+      *    description set up by the calling paragraph.
+           ADD 1 TO WS-TRAN-SEQ-NBR
+           STRING ACCT-ID DELIMITED BY SIZE
+                  WS-CURR-YEAR DELIMITED BY SIZE
+                  WS-CURR-MONTH DELIMITED BY SIZE
+                  WS-CURR-DAY DELIMITED BY SIZE
+                  WS-TRAN-SEQ-NBR DELIMITED BY SIZE
+              INTO TRAN-ID
+           END-STRING
+
+           MOVE ACCT-ID TO TRAN-ACCT-ID
+           MOVE WS-TRAN-TYPE TO TRAN-TYPE-CD
+           MOVE WS-TRAN-AMOUNT TO TRAN-AMT
+           MOVE WS-PROCESSING-DATE TO TRAN-DATE
+           MOVE WS-TRAN-DESC TO TRAN-DESC
+           MOVE SPACES TO TRAN-FILLER
+
+           WRITE TRAN-RECORD
+           IF WS-TRAN-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING TRANSACTION FOR ACCOUNT: ' ACCT-ID
+                 ' STATUS: ' WS-TRAN-STATUS
+           END-IF.
+
+       2400-ASSESS-LATE-FEE.
+      *    Suspended accounts that missed their minimum payment are
+      *    assessed a late fee, the greater of a flat charge or a
+      *    percentage of the minimum payment due. An account already
+      *    posted for today's processing date is skipped, the same
+      *    restart guard used in 2100-CALCULATE-INTEREST.
+           IF ACCT-LAST-POSTING-DATE = WS-PROCESSING-DATE
+              ADD 1 TO WS-RECORDS-SKIPPED
+           ELSE
+              IF ACCT-LAST-PAYMENT-AMT < ACCT-MINIMUM-PAYMENT
+                 COMPUTE WS-LATE-FEE-PCT-AMOUNT =
+                    ACCT-MINIMUM-PAYMENT * WS-LATE-FEE-PCT
+                 END-COMPUTE
+
+                 IF WS-LATE-FEE-PCT-AMOUNT > WS-LATE-FEE-FLAT
+                    MOVE WS-LATE-FEE-PCT-AMOUNT TO WS-LATE-FEE-AMOUNT
+                 ELSE
+                    MOVE WS-LATE-FEE-FLAT TO WS-LATE-FEE-AMOUNT
+                 END-IF
+
+                 COMPUTE WS-LATE-FEE-NEW-BAL =
+                    ACCT-CURRENT-BALANCE + WS-LATE-FEE-AMOUNT
+                 END-COMPUTE
+
+                 PERFORM 2450-WRITE-LATE-FEE-DETAIL
+
+                 MOVE WS-LATE-FEE-NEW-BAL TO ACCT-CURRENT-BALANCE
+                 MOVE WS-PROCESSING-DATE TO ACCT-LAST-POSTING-DATE
+                 REWRITE ACCOUNT-RECORD
+                 IF WS-ACCT-STATUS NOT = '00'
+                    DISPLAY 'ERROR POSTING LATE FEE TO ACCOUNT: '
+                       ACCT-ID ' STATUS: ' WS-ACCT-STATUS
+                 END-IF
+
+                 MOVE 'LATE FEE' TO WS-TRAN-TYPE
+                 MOVE WS-LATE-FEE-AMOUNT TO WS-TRAN-AMOUNT
+                 MOVE 'LATE PAYMENT FEE ASSESSMENT' TO WS-TRAN-DESC
+                 PERFORM 2300-WRITE-TRANSACTION
+
+                 ADD 1 TO WS-LATE-FEES-ASSESSED
+              ELSE
+                 ADD 1 TO WS-RECORDS-SKIPPED
+              END-IF
+           END-IF.
+
+       2450-WRITE-LATE-FEE-DETAIL.
+           MOVE ACCT-ID TO WS-LATE-ACCT-ID
+           MOVE ACCT-HOLDER-NAME(1:25) TO WS-LATE-NAME
+           MOVE ACCT-MINIMUM-PAYMENT TO WS-LATE-MIN-PAYMENT
+           MOVE ACCT-LAST-PAYMENT-AMT TO WS-LATE-LAST-PMT-AMT
+           MOVE WS-LATE-FEE-AMOUNT TO WS-LATE-FEE-AMT-DISP
+           MOVE WS-LATE-FEE-NEW-BAL TO WS-LATE-NEW-BAL-DISP
+
+           WRITE LATE-REPORT-LINE FROM WS-LATE-REPORT-DETAIL
+           IF WS-LATE-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING LATE FEE RECORD FOR ACCOUNT: '
+                 ACCT-ID ' STATUS: ' WS-LATE-STATUS
+           END-IF.
+
+       2900-WRITE-CHECKPOINT.
+      *    Record the last account processed and the running counters
+      *    so a mid-run abend can restart after this point instead of
+      *    reprocessing the whole file.
+           MOVE WS-LAST-ACCT-ID-PROCESSED TO CHKPT-LAST-ACCT-ID
+           MOVE WS-RECORDS-READ TO CHKPT-RECORDS-READ
+           MOVE WS-RECORDS-PROCESSED TO CHKPT-RECORDS-PROCESSED
+           MOVE WS-RECORDS-SKIPPED TO CHKPT-RECORDS-SKIPPED
+           MOVE WS-TOTAL-INTEREST TO CHKPT-TOTAL-INTEREST
+           MOVE SPACES TO CHKPT-FILLER
+
+           WRITE CHECKPOINT-RECORD
+           IF WS-CHKP-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING CHECKPOINT RECORD, STATUS: '
+                 WS-CHKP-STATUS
+           END-IF.
+
        3000-FINALIZE.
            MOVE SPACES TO REPORT-LINE
            WRITE REPORT-LINE
-           
+
            MOVE WS-TOTAL-INTEREST TO WS-TOT-INTEREST
            WRITE REPORT-LINE FROM WS-REPORT-TOTAL
-           
+
+           PERFORM 2900-WRITE-CHECKPOINT
+
            CLOSE ACCOUNT-FILE
            CLOSE INTEREST-REPORT
-           
+           CLOSE TRANSACTION-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE EXCEPTION-REPORT
+           CLOSE LATE-FEE-REPORT
+
            DISPLAY 'PROCESSING COMPLETE'
            DISPLAY 'RECORDS READ:      ' WS-RECORDS-READ
            DISPLAY 'RECORDS PROCESSED: ' WS-RECORDS-PROCESSED
            DISPLAY 'RECORDS SKIPPED:   ' WS-RECORDS-SKIPPED
-           DISPLAY 'TOTAL INTEREST:    ' WS-TOTAL-INTEREST.
+           DISPLAY 'TOTAL INTEREST:    ' WS-TOTAL-INTEREST
+           DISPLAY 'LATE FEES ASSESSED:' WS-LATE-FEES-ASSESSED.
