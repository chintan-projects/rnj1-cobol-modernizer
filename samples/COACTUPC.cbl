@@ -0,0 +1,449 @@
+      ******************************************************************
+      * Program Name : COACTUPC
+      * Application  : CardDemo
+      * Type         : CICS COBOL Program
+      * Function     : Account Maintenance - Update account address,
+      *                phone and status
+      *                Reached from COACTVWC (PF5) for customer
+      *                service reps; every change is audited with a
+      *                before/after image and the operator who made it
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      * Licensed under the Apache License, Version 2.0
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COACTUPC.
+       AUTHOR.        AWS MAINFRAME MODERNIZATION TEAM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-COMMAREA.
+           05 WS-COMM-ACCOUNT-ID        PIC X(11).
+           05 WS-COMM-RETURN-CODE       PIC 9(2).
+              88 COMM-SUCCESS           VALUE 00.
+              88 COMM-ACCT-NOT-FOUND    VALUE 10.
+              88 COMM-INVALID-INPUT     VALUE 20.
+              88 COMM-DB-ERROR          VALUE 99.
+           05 WS-COMM-MESSAGE           PIC X(50).
+           05 WS-COMM-REDISPLAY-FLAG    PIC X(01).
+              88 COMM-REDISPLAY-VIEW    VALUE 'V'.
+              88 COMM-NO-REDISPLAY      VALUE SPACE.
+      *    Mirrors COACTVWC's commarea layout byte-for-byte - this
+      *    program does not set it, but both programs share one
+      *    DFHCOMMAREA length so the field has to line up on both
+      *    sides of the XCTL.
+           05 WS-COMM-SCREEN-FLAG       PIC X(01).
+              88 SCREEN-ON-HISTORY      VALUE 'H'.
+              88 SCREEN-NOT-HISTORY     VALUE SPACE.
+
+       01  WS-ACCOUNT-DATA.
+           05 WS-ACCT-ID                PIC X(11).
+           05 WS-ACCT-NAME              PIC X(50).
+           05 WS-ACCT-ADDRESS.
+              10 WS-ADDR-LINE1          PIC X(50).
+              10 WS-ADDR-LINE2          PIC X(50).
+              10 WS-ADDR-CITY           PIC X(30).
+              10 WS-ADDR-STATE          PIC X(02).
+              10 WS-ADDR-ZIP            PIC X(10).
+           05 WS-ACCT-PHONE             PIC X(15).
+           05 WS-ACCT-CREDIT-LIMIT      PIC 9(7)V99.
+           05 WS-ACCT-CURRENT-BAL       PIC S9(7)V99.
+           05 WS-ACCT-AVAILABLE-CREDIT  PIC S9(7)V99.
+           05 WS-ACCT-STATUS            PIC X(01).
+           05 WS-ACCT-OPEN-DATE         PIC X(10).
+
+      *    The fields received from the maintenance screen.
+       01  WS-ACCOUNT-UPDATE.
+           05 WS-UPD-ADDR-LINE1         PIC X(50).
+           05 WS-UPD-ADDR-LINE2         PIC X(50).
+           05 WS-UPD-ADDR-CITY          PIC X(30).
+           05 WS-UPD-ADDR-STATE         PIC X(02).
+           05 WS-UPD-ADDR-ZIP           PIC X(10).
+           05 WS-UPD-PHONE              PIC X(15).
+           05 WS-UPD-STATUS             PIC X(01).
+
+       01  WS-FLAGS.
+           05 WS-RESP-CODE              PIC S9(8) COMP.
+           05 WS-RESP2-CODE             PIC S9(8) COMP.
+
+       01  WS-ERROR-MESSAGES.
+           05 ERR-ACCT-NOT-FOUND        PIC X(50)
+              VALUE 'ACCOUNT NOT FOUND IN DATABASE'.
+           05 ERR-INVALID-INPUT         PIC X(50)
+              VALUE 'INVALID UPDATE FIELD(S) ENTERED'.
+           05 ERR-DB-ERROR              PIC X(50)
+              VALUE 'DATABASE ERROR - CONTACT SUPPORT'.
+           05 MSG-UPDATE-SUCCESS        PIC X(50)
+              VALUE 'ACCOUNT UPDATED SUCCESSFULLY'.
+
+      *    Before/after maintenance audit record - what changed on an
+      *    account, when, and by which operator.
+       01  WS-MAINT-AUDIT-RECORD.
+           05 WS-MAUD-KEY.
+              10 WS-MAUD-ACCT-ID        PIC X(11).
+              10 WS-MAUD-DATE           PIC 9(07).
+              10 WS-MAUD-TIME           PIC 9(07).
+              10 WS-MAUD-SEQ            PIC 9(02).
+           05 WS-MAUD-OPERATOR-ID       PIC X(03).
+           05 WS-MAUD-TERMINAL-ID       PIC X(04).
+           05 WS-MAUD-BEFORE.
+              10 WS-MAUD-BEF-ADDR-LINE1 PIC X(50).
+              10 WS-MAUD-BEF-ADDR-LINE2 PIC X(50).
+              10 WS-MAUD-BEF-ADDR-CITY  PIC X(30).
+              10 WS-MAUD-BEF-ADDR-STATE PIC X(02).
+              10 WS-MAUD-BEF-ADDR-ZIP   PIC X(10).
+              10 WS-MAUD-BEF-PHONE      PIC X(15).
+              10 WS-MAUD-BEF-STATUS     PIC X(01).
+           05 WS-MAUD-AFTER.
+              10 WS-MAUD-AFT-ADDR-LINE1 PIC X(50).
+              10 WS-MAUD-AFT-ADDR-LINE2 PIC X(50).
+              10 WS-MAUD-AFT-ADDR-CITY  PIC X(30).
+              10 WS-MAUD-AFT-ADDR-STATE PIC X(02).
+              10 WS-MAUD-AFT-ADDR-ZIP   PIC X(10).
+              10 WS-MAUD-AFT-PHONE      PIC X(15).
+              10 WS-MAUD-AFT-STATUS     PIC X(01).
+
+       01  WS-MAUD-SEQ-CTR              PIC 9(02) VALUE 0.
+       01  WS-MAUD-WRITE-RESP           PIC S9(8) COMP.
+
+      *    Persistent audit trail of maintenance-screen errors (DB
+      *    errors, not-found and invalid-input conditions), the same
+      *    ACCTAUD file COACTVWC writes to, so both screens' error
+      *    history lands in one place.
+       01  WS-AUDIT-RECORD.
+           05 WS-AUDIT-KEY.
+              10 WS-AUDIT-ACCT-ID       PIC X(11).
+              10 WS-AUDIT-DATE          PIC 9(07).
+              10 WS-AUDIT-TIME          PIC 9(07).
+              10 WS-AUDIT-SEQ           PIC 9(02).
+           05 WS-AUDIT-EVENT-TYPE       PIC X(10).
+           05 WS-AUDIT-RESP-CODE        PIC S9(8) COMP.
+           05 WS-AUDIT-RESP2-CODE       PIC S9(8) COMP.
+           05 WS-AUDIT-MESSAGE          PIC X(50).
+
+       01  WS-AUDIT-SEQ-CTR             PIC 9(02) VALUE 0.
+       01  WS-AUDIT-WRITE-RESP          PIC S9(8) COMP.
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                  PIC X(65).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           IF EIBCALEN NOT = 0
+              MOVE DFHCOMMAREA TO WS-COMMAREA
+           END-IF
+
+           EVALUATE TRUE
+              WHEN EIBCALEN = 0
+      *          No account context to maintain - send the rep back
+      *          to the menu instead of falling through to update
+      *          processing against a map that was never sent.
+                 PERFORM 9100-NO-CONTEXT-ERROR
+              WHEN EIBAID = DFHPF5
+                 PERFORM 1000-FIRST-TIME
+              WHEN EIBAID = DFHENTER
+                 PERFORM 2000-PROCESS-UPDATE
+              WHEN EIBAID = DFHPF3
+                 PERFORM 9000-RETURN-TO-VIEW
+              WHEN EIBAID = DFHPF12
+                 PERFORM 9000-RETURN-TO-VIEW
+              WHEN EIBAID = DFHCLEAR
+                 PERFORM 1000-FIRST-TIME
+              WHEN OTHER
+                 PERFORM 8000-INVALID-KEY
+           END-EVALUATE
+
+           EXEC CICS RETURN
+              TRANSID('CAUP')
+              COMMAREA(WS-COMMAREA)
+              LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC.
+
+       1000-FIRST-TIME.
+      *    Arrive here fresh from COACTVWC's PF5 - the commarea
+      *    carries the account id the rep was already looking at.
+           PERFORM 1100-RETRIEVE-ACCOUNT
+
+           IF COMM-SUCCESS
+              PERFORM 1200-SEND-MAINT-MAP
+           ELSE
+              PERFORM 9500-LOG-ERROR
+              PERFORM 9000-RETURN-TO-VIEW
+           END-IF.
+
+       1100-RETRIEVE-ACCOUNT.
+           EXEC CICS READ
+              FILE('ACCTDAT')
+              INTO(WS-ACCOUNT-DATA)
+              RIDFLD(WS-COMM-ACCOUNT-ID)
+              RESP(WS-RESP-CODE)
+              RESP2(WS-RESP2-CODE)
+           END-EXEC
+
+           EVALUATE WS-RESP-CODE
+              WHEN DFHRESP(NORMAL)
+                 SET COMM-SUCCESS TO TRUE
+              WHEN DFHRESP(NOTFND)
+                 SET COMM-ACCT-NOT-FOUND TO TRUE
+                 MOVE ERR-ACCT-NOT-FOUND TO WS-COMM-MESSAGE
+              WHEN OTHER
+                 SET COMM-DB-ERROR TO TRUE
+                 MOVE ERR-DB-ERROR TO WS-COMM-MESSAGE
+           END-EVALUATE.
+
+       1200-SEND-MAINT-MAP.
+           EXEC CICS SEND
+              MAP('ACTUPM')
+              MAPSET('ACTUPS')
+              FROM(WS-ACCOUNT-DATA)
+              ERASE
+              CURSOR
+           END-EXEC.
+
+       2000-PROCESS-UPDATE.
+           EXEC CICS RECEIVE
+              MAP('ACTUPM')
+              MAPSET('ACTUPS')
+              INTO(WS-ACCOUNT-UPDATE)
+           END-EXEC
+
+           PERFORM 2100-VALIDATE-UPDATE
+
+           IF COMM-SUCCESS
+              PERFORM 3000-APPLY-UPDATE
+           END-IF
+
+           PERFORM 4000-SEND-MAINT-RESPONSE.
+
+       2100-VALIDATE-UPDATE.
+      *    Neither branch below is backed by an EXEC CICS call - set
+      *    an explicit sentinel so the audit record does not carry a
+      *    stale RESP code left over from some earlier, unrelated call.
+           IF WS-UPD-ADDR-LINE1 = SPACES OR
+              WS-UPD-ADDR-CITY = SPACES OR
+              WS-UPD-ADDR-STATE = SPACES OR
+              WS-UPD-ADDR-ZIP = SPACES
+              SET COMM-INVALID-INPUT TO TRUE
+              MOVE ERR-INVALID-INPUT TO WS-COMM-MESSAGE
+              MOVE 0 TO WS-RESP-CODE
+              MOVE 1 TO WS-RESP2-CODE
+              PERFORM 9500-LOG-ERROR
+           ELSE
+              IF WS-UPD-STATUS NOT = 'A' AND
+                 WS-UPD-STATUS NOT = 'C' AND
+                 WS-UPD-STATUS NOT = 'S' AND
+                 WS-UPD-STATUS NOT = 'D'
+                 SET COMM-INVALID-INPUT TO TRUE
+                 MOVE ERR-INVALID-INPUT TO WS-COMM-MESSAGE
+                 MOVE 0 TO WS-RESP-CODE
+                 MOVE 1 TO WS-RESP2-CODE
+                 PERFORM 9500-LOG-ERROR
+              ELSE
+                 SET COMM-SUCCESS TO TRUE
+              END-IF
+           END-IF.
+
+       3000-APPLY-UPDATE.
+           EXEC CICS READ
+              FILE('ACCTDAT')
+              INTO(WS-ACCOUNT-DATA)
+              RIDFLD(WS-COMM-ACCOUNT-ID)
+              RESP(WS-RESP-CODE)
+              RESP2(WS-RESP2-CODE)
+              UPDATE
+           END-EXEC
+
+           IF WS-RESP-CODE = DFHRESP(NORMAL)
+              PERFORM 3100-REWRITE-ACCOUNT
+           ELSE
+              IF WS-RESP-CODE = DFHRESP(NOTFND)
+                 SET COMM-ACCT-NOT-FOUND TO TRUE
+                 MOVE ERR-ACCT-NOT-FOUND TO WS-COMM-MESSAGE
+              ELSE
+                 SET COMM-DB-ERROR TO TRUE
+                 MOVE ERR-DB-ERROR TO WS-COMM-MESSAGE
+              END-IF
+              PERFORM 9500-LOG-ERROR
+           END-IF.
+
+       3100-REWRITE-ACCOUNT.
+           PERFORM 3150-CAPTURE-BEFORE-IMAGE
+
+           MOVE WS-UPD-ADDR-LINE1 TO WS-ADDR-LINE1
+           MOVE WS-UPD-ADDR-LINE2 TO WS-ADDR-LINE2
+           MOVE WS-UPD-ADDR-CITY TO WS-ADDR-CITY
+           MOVE WS-UPD-ADDR-STATE TO WS-ADDR-STATE
+           MOVE WS-UPD-ADDR-ZIP TO WS-ADDR-ZIP
+           MOVE WS-UPD-PHONE TO WS-ACCT-PHONE
+           MOVE WS-UPD-STATUS TO WS-ACCT-STATUS
+
+           EXEC CICS REWRITE
+              FILE('ACCTDAT')
+              FROM(WS-ACCOUNT-DATA)
+              RESP(WS-RESP-CODE)
+           END-EXEC
+
+           IF WS-RESP-CODE = DFHRESP(NORMAL)
+              SET COMM-SUCCESS TO TRUE
+              MOVE MSG-UPDATE-SUCCESS TO WS-COMM-MESSAGE
+              PERFORM 3200-WRITE-MAINT-AUDIT
+           ELSE
+              SET COMM-DB-ERROR TO TRUE
+              MOVE ERR-DB-ERROR TO WS-COMM-MESSAGE
+              PERFORM 9500-LOG-ERROR
+           END-IF.
+
+       3150-CAPTURE-BEFORE-IMAGE.
+           MOVE WS-ADDR-LINE1 TO WS-MAUD-BEF-ADDR-LINE1
+           MOVE WS-ADDR-LINE2 TO WS-MAUD-BEF-ADDR-LINE2
+           MOVE WS-ADDR-CITY TO WS-MAUD-BEF-ADDR-CITY
+           MOVE WS-ADDR-STATE TO WS-MAUD-BEF-ADDR-STATE
+           MOVE WS-ADDR-ZIP TO WS-MAUD-BEF-ADDR-ZIP
+           MOVE WS-ACCT-PHONE TO WS-MAUD-BEF-PHONE
+           MOVE WS-ACCT-STATUS TO WS-MAUD-BEF-STATUS.
+
+       3200-WRITE-MAINT-AUDIT.
+      *    Persist a before/after image of the change plus the
+      *    operator and terminal that made it.
+           ADD 1 TO WS-MAUD-SEQ-CTR
+           MOVE WS-COMM-ACCOUNT-ID TO WS-MAUD-ACCT-ID
+           MOVE EIBDATE TO WS-MAUD-DATE
+           MOVE EIBTIME TO WS-MAUD-TIME
+           MOVE WS-MAUD-SEQ-CTR TO WS-MAUD-SEQ
+           MOVE EIBOPID TO WS-MAUD-OPERATOR-ID
+           MOVE EIBTRMID TO WS-MAUD-TERMINAL-ID
+
+           MOVE WS-UPD-ADDR-LINE1 TO WS-MAUD-AFT-ADDR-LINE1
+           MOVE WS-UPD-ADDR-LINE2 TO WS-MAUD-AFT-ADDR-LINE2
+           MOVE WS-UPD-ADDR-CITY TO WS-MAUD-AFT-ADDR-CITY
+           MOVE WS-UPD-ADDR-STATE TO WS-MAUD-AFT-ADDR-STATE
+           MOVE WS-UPD-ADDR-ZIP TO WS-MAUD-AFT-ADDR-ZIP
+           MOVE WS-UPD-PHONE TO WS-MAUD-AFT-PHONE
+           MOVE WS-UPD-STATUS TO WS-MAUD-AFT-STATUS
+
+           EXEC CICS WRITE
+              FILE('ACCTMAUD')
+              FROM(WS-MAINT-AUDIT-RECORD)
+              RIDFLD(WS-MAUD-KEY)
+              RESP(WS-MAUD-WRITE-RESP)
+           END-EXEC
+
+      *    The audit file is the durable record - if the write to it
+      *    fails, that has to be observable too, not silently lost.
+           IF WS-MAUD-WRITE-RESP NOT = DFHRESP(NORMAL)
+              EXEC CICS WRITEQ TD
+                 QUEUE('ERRLOG')
+                 FROM(WS-MAINT-AUDIT-RECORD)
+                 LENGTH(LENGTH OF WS-MAINT-AUDIT-RECORD)
+              END-EXEC
+           END-IF.
+
+       4000-SEND-MAINT-RESPONSE.
+           IF COMM-SUCCESS
+              EXEC CICS SEND
+                 MAP('ACTUPM')
+                 MAPSET('ACTUPS')
+                 FROM(WS-ACCOUNT-DATA)
+                 DATAONLY
+                 CURSOR
+              END-EXEC
+           ELSE
+              EXEC CICS SEND
+                 MAP('ACTUPM')
+                 MAPSET('ACTUPS')
+                 FROM(WS-COMMAREA)
+                 DATAONLY
+                 CURSOR
+                 ALARM
+              END-EXEC
+           END-IF.
+
+       8000-INVALID-KEY.
+           MOVE 'INVALID KEY PRESSED - USE ENTER OR PF3'
+              TO WS-COMM-MESSAGE
+           PERFORM 4000-SEND-MAINT-RESPONSE.
+
+       9000-RETURN-TO-VIEW.
+      *    EIBAID is still whatever PF key drove this task - XCTL
+      *    does not reset it - so COACTVWC cannot tell from EIBAID
+      *    alone that it should redisplay the account. Flag it in
+      *    the commarea instead; COACTVWC checks this ahead of its
+      *    normal AID dispatch.
+           SET COMM-REDISPLAY-VIEW TO TRUE
+           EXEC CICS XCTL
+              PROGRAM('COACTVWC')
+              COMMAREA(WS-COMMAREA)
+              LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC.
+
+       9100-NO-CONTEXT-ERROR.
+           INITIALIZE WS-COMMAREA
+           MOVE ERR-INVALID-INPUT TO WS-COMM-MESSAGE
+           SET COMM-INVALID-INPUT TO TRUE
+      *    No EXEC CICS call backs this failure - set an explicit
+      *    sentinel so the audit record does not carry a stale RESP
+      *    code left over from some earlier, unrelated call.
+           MOVE 0 TO WS-RESP-CODE
+           MOVE 1 TO WS-RESP2-CODE
+           PERFORM 9500-LOG-ERROR
+           EXEC CICS XCTL
+              PROGRAM('COMEN01C')
+           END-EXEC.
+
+       9500-LOG-ERROR.
+      *    Write error to transient data queue, and persist the same
+      *    event to the account-audit file (as in COACTVWC).
+           EXEC CICS WRITEQ TD
+              QUEUE('ERRLOG')
+              FROM(WS-COMMAREA)
+              LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC
+
+           PERFORM 9600-WRITE-AUDIT-RECORD.
+
+       9600-WRITE-AUDIT-RECORD.
+           ADD 1 TO WS-AUDIT-SEQ-CTR
+           MOVE WS-COMM-ACCOUNT-ID TO WS-AUDIT-ACCT-ID
+           MOVE EIBDATE TO WS-AUDIT-DATE
+           MOVE EIBTIME TO WS-AUDIT-TIME
+           MOVE WS-AUDIT-SEQ-CTR TO WS-AUDIT-SEQ
+           MOVE WS-RESP-CODE TO WS-AUDIT-RESP-CODE
+           MOVE WS-RESP2-CODE TO WS-AUDIT-RESP2-CODE
+           MOVE WS-COMM-MESSAGE TO WS-AUDIT-MESSAGE
+
+           EVALUATE TRUE
+              WHEN COMM-ACCT-NOT-FOUND
+                 MOVE 'NOTFND' TO WS-AUDIT-EVENT-TYPE
+              WHEN COMM-INVALID-INPUT
+                 MOVE 'INVALID' TO WS-AUDIT-EVENT-TYPE
+              WHEN COMM-DB-ERROR
+                 MOVE 'DBERROR' TO WS-AUDIT-EVENT-TYPE
+              WHEN OTHER
+                 MOVE 'UNKNOWN' TO WS-AUDIT-EVENT-TYPE
+           END-EVALUATE
+
+           EXEC CICS WRITE
+              FILE('ACCTAUD')
+              FROM(WS-AUDIT-RECORD)
+              RIDFLD(WS-AUDIT-KEY)
+              RESP(WS-AUDIT-WRITE-RESP)
+           END-EXEC
+
+      *    The audit file is the durable record - if the write to it
+      *    fails, that has to be observable too, not silently lost.
+           IF WS-AUDIT-WRITE-RESP NOT = DFHRESP(NORMAL)
+              EXEC CICS WRITEQ TD
+                 QUEUE('ERRLOG')
+                 FROM(WS-AUDIT-RECORD)
+                 LENGTH(LENGTH OF WS-AUDIT-RECORD)
+              END-EXEC
+           END-IF.
