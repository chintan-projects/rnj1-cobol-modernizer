@@ -27,7 +27,13 @@
               88 COMM-INVALID-INPUT     VALUE 20.
               88 COMM-DB-ERROR          VALUE 99.
            05 WS-COMM-MESSAGE           PIC X(50).
-      
+           05 WS-COMM-REDISPLAY-FLAG    PIC X(01).
+              88 COMM-REDISPLAY-VIEW    VALUE 'V'.
+              88 COMM-NO-REDISPLAY      VALUE SPACE.
+           05 WS-COMM-SCREEN-FLAG       PIC X(01).
+              88 SCREEN-ON-HISTORY      VALUE 'H'.
+              88 SCREEN-NOT-HISTORY     VALUE SPACE.
+
        01  WS-ACCOUNT-DATA.
            05 WS-ACCT-ID                PIC X(11).
            05 WS-ACCT-NAME              PIC X(50).
@@ -64,23 +70,91 @@
               VALUE 'INVALID ACCOUNT NUMBER FORMAT'.
            05 ERR-DB-ERROR              PIC X(50)
               VALUE 'DATABASE ERROR - CONTACT SUPPORT'.
-      
+
+      *    Working copy of a TRANSACTION-FILE record, for browsing an
+      *    account's transaction history (see CBACT04C's TRAN-RECORD).
+       01  WS-TRAN-RECORD.
+           05 TRAN-ID                   PIC X(21).
+           05 TRAN-ACCT-ID              PIC X(11).
+           05 TRAN-TYPE-CD              PIC X(10).
+           05 TRAN-AMT                  PIC S9(9)V99.
+           05 TRAN-DATE                 PIC X(10).
+           05 TRAN-DESC                 PIC X(40).
+           05 TRAN-FILLER               PIC X(07).
+
+       01  WS-TRAN-BROWSE-KEY.
+           05 WS-TB-ACCT-ID             PIC X(11).
+           05 WS-TB-REST-OF-KEY         PIC X(10).
+
+       01  WS-TRAN-BROWSE-FLAG          PIC X VALUE 'N'.
+           88 TRAN-BROWSE-DONE          VALUE 'Y'.
+           88 TRAN-BROWSE-NOT-DONE      VALUE 'N'.
+
+       01  WS-TRAN-HISTORY.
+           05 WS-TRAN-HIST-COUNT        PIC 9(02) VALUE 0.
+           05 WS-TRAN-HIST-TBL OCCURS 15 TIMES.
+              10 WS-TH-DATE             PIC X(10).
+              10 WS-TH-TYPE             PIC X(10).
+              10 WS-TH-AMOUNT           PIC S9(9)V99.
+              10 WS-TH-DESC             PIC X(40).
+
+       77  WS-TRAN-HIST-MAX             PIC 9(02) VALUE 15.
+
+      *    Persistent audit trail of account-inquiry errors (DB
+      *    errors, not-found and invalid-input conditions), written
+      *    in addition to the ERRLOG transient data queue.
+       01  WS-AUDIT-RECORD.
+           05 WS-AUDIT-KEY.
+              10 WS-AUDIT-ACCT-ID       PIC X(11).
+              10 WS-AUDIT-DATE          PIC 9(07).
+              10 WS-AUDIT-TIME          PIC 9(07).
+              10 WS-AUDIT-SEQ           PIC 9(02).
+           05 WS-AUDIT-EVENT-TYPE       PIC X(10).
+           05 WS-AUDIT-RESP-CODE        PIC S9(8) COMP.
+           05 WS-AUDIT-RESP2-CODE       PIC S9(8) COMP.
+           05 WS-AUDIT-MESSAGE          PIC X(50).
+
+       01  WS-AUDIT-SEQ-CTR             PIC 9(02) VALUE 0.
+       01  WS-AUDIT-WRITE-RESP          PIC S9(8) COMP.
+
        COPY DFHAID.
        COPY DFHBMSCA.
       
        LINKAGE SECTION.
-       01  DFHCOMMAREA                  PIC X(63).
+       01  DFHCOMMAREA                  PIC X(65).
       
        PROCEDURE DIVISION.
       
        0000-MAIN-PROCESS.
+           IF EIBCALEN NOT = 0
+              MOVE DFHCOMMAREA TO WS-COMMAREA
+           END-IF
+
            EVALUATE TRUE
+              WHEN EIBCALEN NOT = 0 AND COMM-REDISPLAY-VIEW
+      *          COACTUPC XCTLs back here to redisplay the account
+      *          after a PF3/PF12 or a completed update - EIBAID is
+      *          still whatever key drove COACTUPC, so this has to be
+      *          checked ahead of the normal AID dispatch below.
+                 SET COMM-NO-REDISPLAY TO TRUE
+                 PERFORM 7000-REDISPLAY-ACCOUNT
               WHEN EIBCALEN = 0
                  PERFORM 1000-FIRST-TIME
               WHEN EIBAID = DFHENTER
                  PERFORM 2000-PROCESS-INPUT
+              WHEN (EIBAID = DFHPF3 OR EIBAID = DFHPF12)
+                 AND SCREEN-ON-HISTORY
+      *          PF3/PF12 pressed on the transaction-history screen
+      *          means "back to the account view", not "exit to the
+      *          menu" - the rep should not have to re-key the account
+      *          number just to get back to where they were.
+                 PERFORM 7000-REDISPLAY-ACCOUNT
               WHEN EIBAID = DFHPF3
                  PERFORM 9000-RETURN-TO-MENU
+              WHEN EIBAID = DFHPF4
+                 PERFORM 5000-SHOW-TRANSACTIONS
+              WHEN EIBAID = DFHPF5
+                 PERFORM 6000-MAINTAIN-ACCOUNT
               WHEN EIBAID = DFHPF12
                  PERFORM 9000-RETURN-TO-MENU
               WHEN EIBAID = DFHCLEAR
@@ -88,7 +162,7 @@
               WHEN OTHER
                  PERFORM 8000-INVALID-KEY
            END-EVALUATE
-           
+
            EXEC CICS RETURN
               TRANSID('CAVW')
               COMMAREA(WS-COMMAREA)
@@ -129,6 +203,12 @@
               WS-COMM-ACCOUNT-ID = LOW-VALUES
               SET COMM-INVALID-INPUT TO TRUE
               MOVE ERR-INVALID-INPUT TO WS-COMM-MESSAGE
+      *       No EXEC CICS call backs this failure - set an explicit
+      *       sentinel so the audit record does not carry a stale RESP
+      *       code left over from some earlier, unrelated call.
+              MOVE 0 TO WS-RESP-CODE
+              MOVE 1 TO WS-RESP2-CODE
+              PERFORM 9500-LOG-ERROR
            ELSE
               SET COMM-SUCCESS TO TRUE
            END-IF.
@@ -150,6 +230,7 @@
               WHEN DFHRESP(NOTFND)
                  SET COMM-ACCT-NOT-FOUND TO TRUE
                  MOVE ERR-ACCT-NOT-FOUND TO WS-COMM-MESSAGE
+                 PERFORM 9500-LOG-ERROR
               WHEN OTHER
                  SET COMM-DB-ERROR TO TRUE
                  MOVE ERR-DB-ERROR TO WS-COMM-MESSAGE
@@ -186,6 +267,9 @@
            END-EVALUATE.
       
        4000-SEND-RESPONSE.
+      *    This always sends the account-view map, so the screen-state
+      *    flag goes back to "not history" here, however we arrived.
+           SET SCREEN-NOT-HISTORY TO TRUE
            IF COMM-SUCCESS
               EXEC CICS SEND
                  MAP('ACTVWM')
@@ -204,7 +288,116 @@
                  ALARM
               END-EXEC
            END-IF.
-      
+
+       5000-SHOW-TRANSACTIONS.
+      *    PF4 from the account view screen: browse the transaction
+      *    file for the last 15 postings against the account on
+      *    display and send them to a separate history screen.
+           IF WS-COMM-ACCOUNT-ID = SPACES OR
+              WS-COMM-ACCOUNT-ID = LOW-VALUES
+              SET COMM-INVALID-INPUT TO TRUE
+              MOVE ERR-INVALID-INPUT TO WS-COMM-MESSAGE
+      *       No EXEC CICS call backs this failure - set an explicit
+      *       sentinel so the audit record does not carry a stale RESP
+      *       code left over from some earlier, unrelated call.
+              MOVE 0 TO WS-RESP-CODE
+              MOVE 1 TO WS-RESP2-CODE
+              PERFORM 9500-LOG-ERROR
+              PERFORM 4000-SEND-RESPONSE
+           ELSE
+              PERFORM 5100-BROWSE-TRANSACTIONS
+              PERFORM 5900-SEND-TRANSACTION-SCREEN
+           END-IF.
+
+       5100-BROWSE-TRANSACTIONS.
+      *    TRAN-ID is ACCT-ID + date + sequence, so ascending key
+      *    order is also ascending date order. Position past the
+      *    high end of this account's key range and browse backward
+      *    so the transactions collected are the most recent ones,
+      *    not the account's oldest postings.
+           MOVE 0 TO WS-TRAN-HIST-COUNT
+           SET TRAN-BROWSE-NOT-DONE TO TRUE
+           MOVE WS-COMM-ACCOUNT-ID TO WS-TB-ACCT-ID
+           MOVE HIGH-VALUES TO WS-TB-REST-OF-KEY
+
+           EXEC CICS STARTBR
+              FILE('TRANFILE')
+              RIDFLD(WS-TRAN-BROWSE-KEY)
+              GTEQ
+              RESP(WS-RESP-CODE)
+           END-EXEC
+
+      *    NOTFND here just means no key in TRANFILE is >= ours - i.e.
+      *    our account holds the highest key in the file - not that
+      *    there is nothing to browse. The browse position is still
+      *    valid at end-of-file, so READPREV still returns this
+      *    account's last (most recent) transaction first.
+           IF WS-RESP-CODE = DFHRESP(NORMAL) OR
+              WS-RESP-CODE = DFHRESP(NOTFND)
+              PERFORM 5150-READ-PREVIOUS-TRANSACTION
+                 UNTIL TRAN-BROWSE-DONE
+              EXEC CICS ENDBR
+                 FILE('TRANFILE')
+              END-EXEC
+           END-IF.
+
+       5150-READ-PREVIOUS-TRANSACTION.
+           EXEC CICS READPREV
+              FILE('TRANFILE')
+              INTO(WS-TRAN-RECORD)
+              RIDFLD(WS-TRAN-BROWSE-KEY)
+              RESP(WS-RESP-CODE)
+           END-EXEC
+
+           IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+              SET TRAN-BROWSE-DONE TO TRUE
+           ELSE
+              IF TRAN-ACCT-ID NOT = WS-COMM-ACCOUNT-ID
+                 SET TRAN-BROWSE-DONE TO TRUE
+              ELSE
+                 IF WS-TRAN-HIST-COUNT < WS-TRAN-HIST-MAX
+                    ADD 1 TO WS-TRAN-HIST-COUNT
+                    MOVE TRAN-DATE TO
+                       WS-TH-DATE(WS-TRAN-HIST-COUNT)
+                    MOVE TRAN-TYPE-CD TO
+                       WS-TH-TYPE(WS-TRAN-HIST-COUNT)
+                    MOVE TRAN-AMT TO
+                       WS-TH-AMOUNT(WS-TRAN-HIST-COUNT)
+                    MOVE TRAN-DESC TO
+                       WS-TH-DESC(WS-TRAN-HIST-COUNT)
+                 ELSE
+                    SET TRAN-BROWSE-DONE TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+
+       5900-SEND-TRANSACTION-SCREEN.
+           SET SCREEN-ON-HISTORY TO TRUE
+           EXEC CICS SEND
+              MAP('ACTTRNM')
+              MAPSET('ACTTRNS')
+              FROM(WS-TRAN-HISTORY)
+              ERASE
+              CURSOR
+           END-EXEC.
+
+       6000-MAINTAIN-ACCOUNT.
+      *    PF5 from the account view screen: hand off to the account
+      *    maintenance transaction, carrying the account id forward
+      *    in the commarea.
+           EXEC CICS XCTL
+              PROGRAM('COACTUPC')
+              COMMAREA(WS-COMMAREA)
+              LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC.
+
+       7000-REDISPLAY-ACCOUNT.
+      *    Re-run the account lookup and redisplay the view screen,
+      *    for a return from COACTUPC - not a fresh ENTER from the
+      *    terminal, so 2100-VALIDATE-INPUT is not re-run.
+           PERFORM 3000-RETRIEVE-ACCOUNT
+           PERFORM 4000-SEND-RESPONSE.
+
        8000-INVALID-KEY.
            MOVE 'INVALID KEY PRESSED - USE ENTER OR PF3' 
               TO WS-COMM-MESSAGE
@@ -216,9 +409,51 @@
            END-EXEC.
       
        9500-LOG-ERROR.
-      *    Write error to transient data queue for audit
+      *    Write error to transient data queue for audit, and persist
+      *    the same event to the account-audit file since the TDQ is
+      *    not retained across a queue drain/restart.
            EXEC CICS WRITEQ TD
               QUEUE('ERRLOG')
               FROM(WS-COMMAREA)
               LENGTH(LENGTH OF WS-COMMAREA)
-           END-EXEC.
+           END-EXEC
+
+           PERFORM 9600-WRITE-AUDIT-RECORD.
+
+       9600-WRITE-AUDIT-RECORD.
+           ADD 1 TO WS-AUDIT-SEQ-CTR
+           MOVE WS-COMM-ACCOUNT-ID TO WS-AUDIT-ACCT-ID
+           MOVE EIBDATE TO WS-AUDIT-DATE
+           MOVE EIBTIME TO WS-AUDIT-TIME
+           MOVE WS-AUDIT-SEQ-CTR TO WS-AUDIT-SEQ
+           MOVE WS-RESP-CODE TO WS-AUDIT-RESP-CODE
+           MOVE WS-RESP2-CODE TO WS-AUDIT-RESP2-CODE
+           MOVE WS-COMM-MESSAGE TO WS-AUDIT-MESSAGE
+
+           EVALUATE TRUE
+              WHEN COMM-ACCT-NOT-FOUND
+                 MOVE 'NOTFND' TO WS-AUDIT-EVENT-TYPE
+              WHEN COMM-INVALID-INPUT
+                 MOVE 'INVALID' TO WS-AUDIT-EVENT-TYPE
+              WHEN COMM-DB-ERROR
+                 MOVE 'DBERROR' TO WS-AUDIT-EVENT-TYPE
+              WHEN OTHER
+                 MOVE 'UNKNOWN' TO WS-AUDIT-EVENT-TYPE
+           END-EVALUATE
+
+           EXEC CICS WRITE
+              FILE('ACCTAUD')
+              FROM(WS-AUDIT-RECORD)
+              RIDFLD(WS-AUDIT-KEY)
+              RESP(WS-AUDIT-WRITE-RESP)
+           END-EXEC
+
+      *    The audit file is the durable record - if the write to it
+      *    fails, that has to be observable too, not silently lost.
+           IF WS-AUDIT-WRITE-RESP NOT = DFHRESP(NORMAL)
+              EXEC CICS WRITEQ TD
+                 QUEUE('ERRLOG')
+                 FROM(WS-AUDIT-RECORD)
+                 LENGTH(LENGTH OF WS-AUDIT-RECORD)
+              END-EXEC
+           END-IF.
