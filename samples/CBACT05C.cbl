@@ -0,0 +1,282 @@
+      ******************************************************************
+      * Program Name : CBACT05C
+      * Application  : CardDemo
+      * Type         : BATCH COBOL Program
+      * Function     : Interest/GL Reconciliation
+      *                Compares the interest postings written by
+      *                CBACT04C against the general ledger control
+      *                total extract for the same period and reports
+      *                any variance outside tolerance
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBACT05C.
+       AUTHOR.        AWS MAINFRAME MODERNIZATION TEAM.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE
+               ASSIGN TO TRANFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRAN-ID
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT GL-CONTROL-FILE
+               ASSIGN TO GLCTLFIL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
+           SELECT VARIANCE-REPORT
+               ASSIGN TO VARRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-VAR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TRANSACTION-FILE
+           RECORD CONTAINS 110 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  TRAN-RECORD.
+           05 TRAN-ID                   PIC X(21).
+           05 TRAN-ACCT-ID              PIC X(11).
+           05 TRAN-TYPE-CD              PIC X(10).
+              88 TRAN-TYPE-INTEREST     VALUE 'INTEREST'.
+              88 TRAN-TYPE-LATE-FEE     VALUE 'LATE FEE'.
+           05 TRAN-AMT                  PIC S9(9)V99.
+           05 TRAN-DATE                 PIC X(10).
+           05 TRAN-DESC                 PIC X(40).
+           05 TRAN-FILLER               PIC X(07).
+
+       FD  GL-CONTROL-FILE
+           RECORD CONTAINS 41 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  GL-CONTROL-RECORD.
+           05 GL-CTRL-ACCOUNT-CODE      PIC X(10).
+           05 GL-CTRL-DESCRIPTION       PIC X(20).
+           05 GL-CTRL-AMOUNT            PIC S9(9)V99.
+
+       FD  VARIANCE-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  VAR-REPORT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS.
+           05 WS-TRAN-STATUS            PIC XX.
+           05 WS-GL-STATUS              PIC XX.
+           05 WS-VAR-STATUS             PIC XX.
+
+       01  WS-FLAGS.
+           05 WS-TRAN-EOF-FLAG          PIC X VALUE 'N'.
+              88 TRAN-EOF               VALUE 'Y'.
+              88 TRAN-NOT-EOF           VALUE 'N'.
+           05 WS-GL-EOF-FLAG            PIC X VALUE 'N'.
+              88 GL-EOF                 VALUE 'Y'.
+              88 GL-NOT-EOF             VALUE 'N'.
+
+       01  WS-DATE-FIELDS.
+           05 WS-CURRENT-DATE.
+              10 WS-CURR-YEAR           PIC 9(4).
+              10 WS-CURR-MONTH          PIC 9(2).
+              10 WS-CURR-DAY            PIC 9(2).
+           05 WS-PROCESSING-DATE        PIC X(10).
+
+       01  WS-COUNTERS.
+           05 WS-TRAN-RECORDS-READ      PIC 9(7) VALUE 0.
+           05 WS-TRAN-INTEREST-RECORDS  PIC 9(7) VALUE 0.
+           05 WS-GL-RECORDS-READ        PIC 9(7) VALUE 0.
+
+       01  WS-RECONCILE-FIELDS.
+           05 WS-COMPUTED-INTEREST-TOTAL PIC S9(11)V99 VALUE 0.
+           05 WS-GL-CONTROL-TOTAL        PIC S9(11)V99 VALUE 0.
+           05 WS-VARIANCE-AMOUNT         PIC S9(11)V99 VALUE 0.
+           05 WS-ABS-VARIANCE            PIC S9(11)V99 VALUE 0.
+           05 WS-TOLERANCE               PIC S9(9)V99 VALUE 1.00.
+
+       01  WS-VAR-REPORT-HEADER.
+           05 FILLER                    PIC X(30)
+              VALUE 'INTEREST/GL RECONCILIATION'.
+           05 FILLER                    PIC X(29) VALUE SPACES.
+           05 FILLER                    PIC X(06) VALUE 'DATE: '.
+           05 WS-VAR-HDR-DATE           PIC X(10).
+           05 FILLER                    PIC X(57) VALUE SPACES.
+
+       01  WS-VAR-REPORT-DETAIL.
+           05 FILLER                    PIC X(22)
+              VALUE 'COMPUTED INTEREST TOT:'.
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-VAR-DTL-COMPUTED       PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER                    PIC X(91) VALUE SPACES.
+
+       01  WS-VAR-REPORT-GL-LINE.
+           05 FILLER                    PIC X(22)
+              VALUE 'GL CONTROL TOTAL:     '.
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-VAR-GL-AMOUNT          PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER                    PIC X(91) VALUE SPACES.
+
+       01  WS-VAR-REPORT-VARIANCE-LINE.
+           05 FILLER                    PIC X(22)
+              VALUE 'VARIANCE:             '.
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 WS-VAR-VARIANCE-AMT       PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER                    PIC X(91) VALUE SPACES.
+
+       01  WS-VAR-REPORT-ALERT-LINE.
+           05 FILLER                    PIC X(41)
+              VALUE '** VARIANCE EXCEEDS TOLERANCE - REVIEW **'.
+           05 FILLER                    PIC X(91) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ACCUMULATE-INTEREST-TOTAL
+              UNTIL TRAN-EOF
+           PERFORM 2500-ACCUMULATE-GL-TOTAL
+              UNTIL GL-EOF
+           PERFORM 3000-COMPARE-TOTALS
+           PERFORM 4000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-CURR-YEAR '-' WS-CURR-MONTH '-' WS-CURR-DAY
+              DELIMITED BY SIZE INTO WS-PROCESSING-DATE
+           END-STRING
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRAN-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING TRANSACTION FILE: ' WS-TRAN-STATUS
+              STOP RUN
+           END-IF
+
+           OPEN INPUT GL-CONTROL-FILE
+           IF WS-GL-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING GL CONTROL FILE: ' WS-GL-STATUS
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT VARIANCE-REPORT
+           IF WS-VAR-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING VARIANCE REPORT: ' WS-VAR-STATUS
+              STOP RUN
+           END-IF
+
+           MOVE WS-PROCESSING-DATE TO WS-VAR-HDR-DATE
+           WRITE VAR-REPORT-LINE FROM WS-VAR-REPORT-HEADER
+           MOVE SPACES TO VAR-REPORT-LINE
+           WRITE VAR-REPORT-LINE
+
+           PERFORM 1100-READ-TRANSACTION
+           PERFORM 1200-READ-GL-CONTROL.
+
+       1100-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+              AT END
+                 SET TRAN-EOF TO TRUE
+           END-READ.
+
+       1200-READ-GL-CONTROL.
+           READ GL-CONTROL-FILE
+              AT END
+                 SET GL-EOF TO TRUE
+           END-READ.
+
+       2000-ACCUMULATE-INTEREST-TOTAL.
+      *    Sum the interest postings CBACT04C wrote to the
+      *    transaction file; late fee postings are out of scope for
+      *    this reconciliation. TRANSACTION-FILE is a running ledger
+      *    that accumulates across monthly runs, so only postings
+      *    dated in the same year-month as the GL extract being
+      *    reconciled are in scope - otherwise this total would keep
+      *    growing month over month while the GL total covers one
+      *    period only.
+           IF NOT TRAN-EOF
+              ADD 1 TO WS-TRAN-RECORDS-READ
+              IF TRAN-TYPE-INTEREST
+                 AND TRAN-DATE(1:7) = WS-PROCESSING-DATE(1:7)
+                 ADD TRAN-AMT TO WS-COMPUTED-INTEREST-TOTAL
+                 ADD 1 TO WS-TRAN-INTEREST-RECORDS
+              END-IF
+
+              PERFORM 1100-READ-TRANSACTION
+           END-IF.
+
+       2500-ACCUMULATE-GL-TOTAL.
+      *    Sum the general ledger control extract; the extract is
+      *    expected to carry only interest-income control lines for
+      *    the period being reconciled.
+           IF NOT GL-EOF
+              ADD GL-CTRL-AMOUNT TO WS-GL-CONTROL-TOTAL
+              ADD 1 TO WS-GL-RECORDS-READ
+
+              PERFORM 1200-READ-GL-CONTROL
+           END-IF.
+
+       3000-COMPARE-TOTALS.
+           COMPUTE WS-VARIANCE-AMOUNT =
+              WS-COMPUTED-INTEREST-TOTAL - WS-GL-CONTROL-TOTAL
+           END-COMPUTE
+
+           MOVE WS-VARIANCE-AMOUNT TO WS-ABS-VARIANCE
+           IF WS-ABS-VARIANCE < 0
+              COMPUTE WS-ABS-VARIANCE = WS-ABS-VARIANCE * -1
+              END-COMPUTE
+           END-IF
+
+           PERFORM 3100-WRITE-TOTALS-DETAIL
+
+           IF WS-ABS-VARIANCE > WS-TOLERANCE
+              PERFORM 3200-WRITE-VARIANCE-ALERT
+           END-IF.
+
+       3100-WRITE-TOTALS-DETAIL.
+           MOVE WS-COMPUTED-INTEREST-TOTAL TO WS-VAR-DTL-COMPUTED
+           WRITE VAR-REPORT-LINE FROM WS-VAR-REPORT-DETAIL
+
+           MOVE WS-GL-CONTROL-TOTAL TO WS-VAR-GL-AMOUNT
+           WRITE VAR-REPORT-LINE FROM WS-VAR-REPORT-GL-LINE
+
+           MOVE WS-VARIANCE-AMOUNT TO WS-VAR-VARIANCE-AMT
+           WRITE VAR-REPORT-LINE FROM WS-VAR-REPORT-VARIANCE-LINE.
+
+       3200-WRITE-VARIANCE-ALERT.
+           WRITE VAR-REPORT-LINE FROM WS-VAR-REPORT-ALERT-LINE
+           DISPLAY 'WARNING: INTEREST/GL VARIANCE EXCEEDS TOLERANCE'
+           DISPLAY 'COMPUTED INTEREST TOTAL: '
+              WS-COMPUTED-INTEREST-TOTAL
+           DISPLAY 'GL CONTROL TOTAL:        ' WS-GL-CONTROL-TOTAL
+           DISPLAY 'VARIANCE:                ' WS-VARIANCE-AMOUNT.
+
+       4000-FINALIZE.
+           CLOSE TRANSACTION-FILE
+           CLOSE GL-CONTROL-FILE
+           CLOSE VARIANCE-REPORT
+
+           DISPLAY 'RECONCILIATION COMPLETE'
+           DISPLAY 'TRANSACTION RECORDS READ: ' WS-TRAN-RECORDS-READ
+           DISPLAY 'INTEREST POSTINGS FOUND:  '
+              WS-TRAN-INTEREST-RECORDS
+           DISPLAY 'GL CONTROL RECORDS READ:  ' WS-GL-RECORDS-READ
+           DISPLAY 'COMPUTED INTEREST TOTAL:  '
+              WS-COMPUTED-INTEREST-TOTAL
+           DISPLAY 'GL CONTROL TOTAL:         ' WS-GL-CONTROL-TOTAL
+           DISPLAY 'VARIANCE:                 ' WS-VARIANCE-AMOUNT.
